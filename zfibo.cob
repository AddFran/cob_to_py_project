@@ -1,26 +1,159 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIBONACCI.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD ASSIGN TO "CTLCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLCARD-STATUS.
+           SELECT FIBOUT ASSIGN TO "FIBOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FIBOUT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "FIBOCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CONTROL-CARD-RECORD.
+           02 CC-LIMITE   PIC 9(4).
+           02 FILLER      PIC X(76).
+
+       FD  FIBOUT
+           RECORD CONTAINS 22 CHARACTERS.
+       01  FIBOUT-RECORD.
+           02 FO-TERM-NUMBER PIC 9(4).
+           02 FO-VALUE       PIC 9(18).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 58 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           02 CK-VAR-A    PIC 9(18).
+           02 CK-VAR-B    PIC 9(18).
+           02 CK-VAR-C    PIC 9(18).
+           02 CK-VAR-I    PIC 9(4).
+
        WORKING-STORAGE SECTION.
-       01  LIMITE         PIC 99    VALUE 20.
-       01  VAR-A          PIC 9(5)  VALUE 0.
-       01  VAR-B          PIC 9(5)  VALUE 1.
-       01  VAR-C          PIC 9(5)  VALUE 0.
-       01  VAR-I          PIC 99    VALUE 1.
+       01 WS-FILE-STATUSES.
+           02 WS-CTLCARD-STATUS PIC XX VALUE "00".
+           02 WS-FIBOUT-STATUS  PIC XX VALUE "00".
+           02 WS-CKPT-STATUS    PIC XX VALUE "00".
+       01 WS-SWITCHES.
+           02 WS-OVERFLOW-SW    PIC X VALUE "N".
+               88 OVERFLOW-DETECTED  VALUE "Y".
+           02 WS-RESUMING-SW    PIC X VALUE "N".
+               88 RESUMING-RUN      VALUE "Y".
+       01  LIMITE         PIC 9(4)        VALUE 20.
+       01  WS-REQUESTED-TERMS PIC 9(4)    VALUE 20.
+       01  VAR-A          PIC 9(18) COMP-3 VALUE 0.
+       01  VAR-B          PIC 9(18) COMP-3 VALUE 1.
+       01  VAR-C          PIC 9(18) COMP-3 VALUE 0.
+       01  VAR-I          PIC 9(4)        VALUE 1.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 10.
+       01 WS-TERMS-SINCE-CHECKPOINT PIC 9(4) VALUE 0.
 
        PROCEDURE DIVISION.
-       DISPLAY "Serie de Fibonacci (primeros 20 tÃ©rminos):".
-       DISPLAY VAR-A
-       DISPLAY VAR-B
-       SUBTRACT 2 FROM LIMITE
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-COMPUTE-SERIES
+               UNTIL VAR-I > LIMITE OR OVERFLOW-DETECTED
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-READ-LIMITE-PARM
+           PERFORM 1200-CHECK-RESTART
+           IF RESUMING-RUN
+               OPEN EXTEND FIBOUT
+           ELSE
+               DISPLAY "Serie de Fibonacci (primeros "
+                   WS-REQUESTED-TERMS " terminos):"
+               DISPLAY VAR-A
+               DISPLAY VAR-B
+               OPEN OUTPUT FIBOUT
+               MOVE 1 TO FO-TERM-NUMBER
+               MOVE VAR-A TO FO-VALUE
+               WRITE FIBOUT-RECORD
+               MOVE 2 TO FO-TERM-NUMBER
+               MOVE VAR-B TO FO-VALUE
+               WRITE FIBOUT-RECORD
+           END-IF.
 
-       PERFORM UNTIL VAR-I > LIMITE
+       1100-READ-LIMITE-PARM.
+           OPEN INPUT CONTROL-CARD
+           IF WS-CTLCARD-STATUS = "00"
+               READ CONTROL-CARD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CC-LIMITE > 0
+                           MOVE CC-LIMITE TO LIMITE
+                       END-IF
+               END-READ
+               CLOSE CONTROL-CARD
+           END-IF
+           MOVE LIMITE TO WS-REQUESTED-TERMS
+           IF LIMITE > 2
+               SUBTRACT 2 FROM LIMITE
+           ELSE
+               MOVE 0 TO LIMITE
+           END-IF.
+
+       1200-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-VAR-A TO VAR-A
+                       MOVE CK-VAR-B TO VAR-B
+                       MOVE CK-VAR-C TO VAR-C
+                       MOVE CK-VAR-I TO VAR-I
+                       SET RESUMING-RUN TO TRUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       2000-COMPUTE-SERIES.
            ADD VAR-A TO VAR-B GIVING VAR-C
-           DISPLAY VAR-C
-           MOVE VAR-B TO VAR-A
-           MOVE VAR-C TO VAR-B
-           ADD 1 TO VAR-I
-       END-PERFORM
+               ON SIZE ERROR
+                   DISPLAY "FIBONACCI: TERM " VAR-I
+                       " WOULD EXCEED PIC 9(18) - STOPPING"
+                   SET OVERFLOW-DETECTED TO TRUE
+           END-ADD
+           IF NOT OVERFLOW-DETECTED
+               DISPLAY VAR-C
+               COMPUTE FO-TERM-NUMBER = VAR-I + 2
+               MOVE VAR-C TO FO-VALUE
+               WRITE FIBOUT-RECORD
+               MOVE VAR-B TO VAR-A
+               MOVE VAR-C TO VAR-B
+               ADD 1 TO VAR-I
+               ADD 1 TO WS-TERMS-SINCE-CHECKPOINT
+               IF WS-TERMS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                   PERFORM 8300-WRITE-CHECKPOINT
+                   MOVE 0 TO WS-TERMS-SINCE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       8300-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE VAR-A TO CK-VAR-A
+           MOVE VAR-B TO CK-VAR-B
+           MOVE VAR-C TO CK-VAR-C
+           MOVE VAR-I TO CK-VAR-I
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       8400-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
 
-       STOP RUN.
+       9000-TERMINATE.
+           CLOSE FIBOUT
+           PERFORM 8400-CLEAR-CHECKPOINT.
+       END PROGRAM FIBONACCI.
