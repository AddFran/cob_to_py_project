@@ -0,0 +1,43 @@
+//PRUEBFIB JOB (ACCTNO),'NUM TO FIBONACCI',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Compiles and link-edits PRUEBA-TRADUCCION and FIBONACCI into
+//* APPL.COBOL.LOADLIB, then runs PRUEBA-TRADUCCION and feeds the
+//* NUM it computes into FIBONACCI as the series length, via a
+//* passed intermediate dataset (&&NUMDS) in place of FIBONACCI's
+//* own control card. Load-module names are truncated to 8 chars
+//* (PRUEBTRA / FIBONACC) to fit the PDS member-name limit - they
+//* do not match the longer PROGRAM-ID names in the source.
+//*--------------------------------------------------------------*
+//STEP005  EXEC IGYWCL
+//COB.SYSIN    DD   DSN=APPL.COBOL.SOURCE(PRUEBTRA),DISP=SHR
+//LKED.SYSLMOD DD   DSN=APPL.COBOL.LOADLIB(PRUEBTRA),DISP=SHR
+//*--------------------------------------------------------------*
+//STEP006  EXEC IGYWCL
+//COB.SYSIN    DD   DSN=APPL.COBOL.SOURCE(FIBONACC),DISP=SHR
+//LKED.SYSLMOD DD   DSN=APPL.COBOL.LOADLIB(FIBONACC),DISP=SHR
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PRUEBTRA,COND=((4,LT,STEP005),(4,LT,STEP006))
+//STEPLIB  DD   DSN=APPL.COBOL.LOADLIB,DISP=SHR
+//CUSTIN   DD   DSN=APPL.PRUEBA.CUSTIN,DISP=SHR
+//NOMBRLK  DD   DSN=APPL.PRUEBA.NOMBRLK,DISP=SHR
+//CUSTREJ  DD   DSN=APPL.PRUEBA.CUSTREJ,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=106)
+//AUDITLOG DD   DSN=APPL.PRUEBA.AUDITLOG,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=65)
+//SUMRPT   DD   SYSOUT=*
+//NUMOUT   DD   DSN=&&NUMDS,DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80)
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=FIBONACC,COND=(4,LT,STEP010)
+//STEPLIB  DD   DSN=APPL.COBOL.LOADLIB,DISP=SHR
+//CTLCARD  DD   DSN=&&NUMDS,DISP=(OLD,DELETE,DELETE)
+//FIBOUT   DD   DSN=APPL.FIBO.OUTPUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=22)
+//FIBOCKPT DD   DSN=APPL.FIBO.CHECKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=58)
