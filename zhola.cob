@@ -2,12 +2,117 @@
        PROGRAM-ID. PRUEBA-TRADUCCION.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-INPUT ASSIGN TO "CUSTIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTIN-STATUS.
+           SELECT NOMBRE-LOOKUP ASSIGN TO "NOMBRLK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOOKUP-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "CUSTREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT SUMMARY-REPORT ASSIGN TO "SUMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-STATUS.
+           SELECT NUM-OUT ASSIGN TO "NUMOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NUMOUT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  CUSTOMER-INPUT
+           RECORD CONTAINS 62 CHARACTERS.
+       01  CUSTOMER-RECORD.
+           02 CI-AGE       PIC 9(2).
+           02 CI-NOMBRE    PIC A(30).
+           02 CI-APELLIDO  PIC A(30).
+
+       FD  NOMBRE-LOOKUP
+           RECORD CONTAINS 151 CHARACTERS.
+       01  NOMBRE-LOOKUP-RECORD.
+           02 NL-NOMBRE      PIC A(30).
+           02 NL-MSG-COUNT   PIC 9.
+           02 NL-MESSAGES OCCURS 3 TIMES
+                              PIC X(40).
+
+       FD  REJECT-FILE
+           RECORD CONTAINS 106 CHARACTERS.
+       01  REJECT-RECORD.
+           02 RJ-AGE           PIC 9(2).
+           02 RJ-NOMBRE        PIC A(30).
+           02 RJ-APELLIDO      PIC A(30).
+           02 RJ-REASON-CODE   PIC X(4).
+           02 RJ-REASON-TEXT   PIC X(40).
+
+       FD  AUDIT-LOG
+           RECORD CONTAINS 65 CHARACTERS.
+       01  AUDIT-RECORD.
+           02 AUD-TIMESTAMP    PIC X(21).
+           02 AUD-OPERATOR     PIC X(8).
+           02 AUD-OPERAND1     PIC S9(12).
+           02 AUD-OPERAND2     PIC S9(12).
+           02 AUD-RESULT       PIC S9(12).
+
+       FD  SUMMARY-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SUMMARY-LINE        PIC X(80).
+
+       FD  NUM-OUT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  NUM-OUT-RECORD.
+           02 NO-LIMITE         PIC 9(4).
+           02 FILLER            PIC X(76).
+
        WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUSES.
+           02 WS-CUSTIN-STATUS   PIC XX VALUE "00".
+           02 WS-LOOKUP-STATUS   PIC XX VALUE "00".
+           02 WS-REJECT-STATUS   PIC XX VALUE "00".
+           02 WS-AUDIT-STATUS    PIC XX VALUE "00".
+           02 WS-SUMMARY-STATUS  PIC XX VALUE "00".
+           02 WS-NUMOUT-STATUS   PIC XX VALUE "00".
+       01 WS-CONTROL-TOTALS.
+           02 WS-REC-COUNT        PIC 9(6) VALUE 0.
+           02 WS-REJECT-COUNT     PIC 9(6) VALUE 0.
+           02 WS-GREET-UNKNOWN-COUNT PIC 9(6) VALUE 0.
+           02 WS-ADRIANO-COUNT    PIC 9(6) VALUE 0.
+           02 WS-FRAN-COUNT       PIC 9(6) VALUE 0.
+       01 WS-SWITCHES.
+           02 WS-EOF-CUSTOMER    PIC X  VALUE "N".
+               88 EOF-CUSTOMER        VALUE "Y".
+           02 WS-EOF-LOOKUP      PIC X  VALUE "N".
+               88 EOF-LOOKUP          VALUE "Y".
+       01 NOMBRE-TABLE.
+           02 NOMBRE-TABLE-COUNT PIC 9(4) VALUE 0.
+           02 NT-ENTRY OCCURS 0 TO 50 TIMES
+                       DEPENDING ON NOMBRE-TABLE-COUNT
+                       INDEXED BY NT-IDX.
+               03 NT-NOMBRE      PIC A(30).
+               03 NT-MSG-COUNT   PIC 9.
+               03 NT-MESSAGES OCCURS 3 TIMES
+                              PIC X(40).
+               03 NT-HIT-COUNT   PIC 9(6) VALUE 0.
+       01 WS-FOUND-SW           PIC X VALUE "N".
+           88 NOMBRE-FOUND          VALUE "Y".
+       01 WS-MSG-IDX            PIC 9.
+       01 WS-LOAD-IDX           PIC 9.
+       01 WS-VALID-SW           PIC X VALUE "Y".
+           88 VALID-RECORD          VALUE "Y".
+           88 INVALID-RECORD        VALUE "N".
+       01 WS-REJECT-REASON-CODE PIC X(4).
+       01 WS-REJECT-REASON-TEXT PIC X(40).
+       01 WS-AUD-OPERATOR       PIC X(8).
+       01 WS-AUD-OPERAND1       PIC S9(12).
+       01 WS-AUD-OPERAND2       PIC S9(12).
+       01 WS-AUD-RESULT         PIC S9(12).
+       01 WS-AGE-SCRATCH        PIC 9 VALUE 0.
        01 DATOS.
-           02 AGE        PIC 9      VALUE 1.
+           02 AGE        PIC 9(2)   VALUE 1.
            02 NOMBRE     PIC A(30).
            02 APELLIDO   PIC A(30).
            02 NUMBER1    PIC S9(5)  VALUE 20.
@@ -31,36 +136,239 @@
        LINKAGE SECTION.
 
        PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD UNTIL EOF-CUSTOMER
+           PERFORM 8200-WRITE-SUMMARY-REPORT
+           PERFORM 8500-WRITE-NUM-OUTPUT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT CUSTOMER-INPUT
+           IF WS-CUSTIN-STATUS NOT = "00"
+               DISPLAY "CUSTOMER-INPUT OPEN FAILED, STATUS = "
+                   WS-CUSTIN-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REJECT-FILE
+           IF WS-REJECT-STATUS NOT = "00"
+               DISPLAY "REJECT-FILE OPEN FAILED, STATUS = "
+                   WS-REJECT-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT AUDIT-LOG
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "AUDIT-LOG OPEN FAILED, STATUS = "
+                   WS-AUDIT-STATUS
+               STOP RUN
+           END-IF
+           READ CUSTOMER-INPUT
+               AT END
+                   SET EOF-CUSTOMER TO TRUE
+           END-READ
+           PERFORM 1100-LOAD-NOMBRE-TABLE.
+
+       1100-LOAD-NOMBRE-TABLE.
+           OPEN INPUT NOMBRE-LOOKUP
+           IF WS-LOOKUP-STATUS = "00"
+               READ NOMBRE-LOOKUP
+                   AT END
+                       SET EOF-LOOKUP TO TRUE
+               END-READ
+               PERFORM UNTIL EOF-LOOKUP
+                   IF NOMBRE-TABLE-COUNT >= 50
+                       DISPLAY "NOMBRE-LOOKUP: TABLE FULL AT 50 ENTRIES"
+                       DISPLAY "- IGNORING REMAINING ROWS"
+                       SET EOF-LOOKUP TO TRUE
+                   ELSE
+                     ADD 1 TO NOMBRE-TABLE-COUNT
+                     MOVE NL-NOMBRE  TO NT-NOMBRE (NOMBRE-TABLE-COUNT)
+                     MOVE NL-MSG-COUNT
+                       TO NT-MSG-COUNT (NOMBRE-TABLE-COUNT)
+                     IF NT-MSG-COUNT (NOMBRE-TABLE-COUNT) > 3
+                         DISPLAY "NOMBRE-LOOKUP: MSG COUNT > 3 FOR "
+                             NL-NOMBRE " - TRUNCATING TO 3"
+                         MOVE 3 TO NT-MSG-COUNT (NOMBRE-TABLE-COUNT)
+                     END-IF
+                     PERFORM VARYING WS-LOAD-IDX FROM 1 BY 1
+                         UNTIL WS-LOAD-IDX > 3
+                         MOVE NL-MESSAGES (WS-LOAD-IDX)
+                           TO NT-MESSAGES (NOMBRE-TABLE-COUNT
+                               WS-LOAD-IDX)
+                     END-PERFORM
+                     READ NOMBRE-LOOKUP
+                         AT END
+                             SET EOF-LOOKUP TO TRUE
+                     END-READ
+                   END-IF
+               END-PERFORM
+               CLOSE NOMBRE-LOOKUP
+           END-IF.
+
+       2000-PROCESS-RECORD.
+           ADD 1 TO WS-REC-COUNT
+           MOVE CI-AGE      TO AGE
+           MOVE CI-NOMBRE   TO NOMBRE
+           MOVE CI-APELLIDO TO APELLIDO
+
+           PERFORM 2100-VALIDATE-RECORD
+           IF VALID-RECORD
+               PERFORM 2200-ARITHMETIC-AND-CASCADES
+           ELSE
+               PERFORM 2150-WRITE-REJECT
+           END-IF
+
+           READ CUSTOMER-INPUT
+               AT END
+                   SET EOF-CUSTOMER TO TRUE
+           END-READ.
+
+       2100-VALIDATE-RECORD.
+           SET VALID-RECORD TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON-CODE
+           MOVE SPACES TO WS-REJECT-REASON-TEXT
+
+           IF NOT AGE NUMERIC
+               SET INVALID-RECORD TO TRUE
+               MOVE "E01"                     TO WS-REJECT-REASON-CODE
+               MOVE "AGE IS NOT NUMERIC"       TO WS-REJECT-REASON-TEXT
+           ELSE IF AGE < 1 OR AGE > 99
+               SET INVALID-RECORD TO TRUE
+               MOVE "E02"                     TO WS-REJECT-REASON-CODE
+               MOVE "AGE OUT OF RANGE 1-99"    TO WS-REJECT-REASON-TEXT
+           ELSE IF NOMBRE = SPACES
+               SET INVALID-RECORD TO TRUE
+               MOVE "E03"                     TO WS-REJECT-REASON-CODE
+               MOVE "NOMBRE IS BLANK"          TO WS-REJECT-REASON-TEXT
+           ELSE IF APELLIDO = SPACES
+               SET INVALID-RECORD TO TRUE
+               MOVE "E04"                     TO WS-REJECT-REASON-CODE
+               MOVE "APELLIDO IS BLANK"        TO WS-REJECT-REASON-TEXT
+           END-IF.
+
+       2150-WRITE-REJECT.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE AGE                 TO RJ-AGE
+           MOVE NOMBRE               TO RJ-NOMBRE
+           MOVE APELLIDO             TO RJ-APELLIDO
+           MOVE WS-REJECT-REASON-CODE TO RJ-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT TO RJ-REASON-TEXT
+           WRITE REJECT-RECORD.
+
+       2200-ARITHMETIC-AND-CASCADES.
+           MOVE 14 TO NUM2
            DISPLay NUM2.
-           display 'Ingrese su nombre: '.
-           ACCEPT NOMBRE.
-           DISPLAY "Ingrese su edad: ".
-           ACCEPT AGE.
-           DISPLAY "Ingrese su apellido: ".
-           ACCEPT APELLIDO.
+           DISPLAY "Nombre: ".
+           DISPLAY NOMBRE.
+           DISPLAY "Edad: ".
+           DISPLAY AGE.
+           DISPLAY "Apellido: ".
+           DISPLAY APELLIDO.
            DISPLAY VARI-PR.
 
-           ADD 12 TO 12 GIVING AGE
-           ADD 12 TO NUMBER1 GIVING AGE
-           ADD NUMBER1 TO 12 GIVING AGE
-           ADD NUMBER1 TO NUMBER2 GIVING AGE
+           ADD 12 TO 12 GIVING WS-AGE-SCRATCH
+           MOVE "ADD"     TO WS-AUD-OPERATOR
+           MOVE 12        TO WS-AUD-OPERAND1
+           MOVE 12        TO WS-AUD-OPERAND2
+           MOVE WS-AGE-SCRATCH TO WS-AUD-RESULT
+           PERFORM 8000-WRITE-AUDIT-RECORD
+
+           ADD 12 TO NUMBER1 GIVING WS-AGE-SCRATCH
+           MOVE "ADD"     TO WS-AUD-OPERATOR
+           MOVE 12        TO WS-AUD-OPERAND1
+           MOVE NUMBER1   TO WS-AUD-OPERAND2
+           MOVE WS-AGE-SCRATCH TO WS-AUD-RESULT
+           PERFORM 8000-WRITE-AUDIT-RECORD
+
+           ADD NUMBER1 TO 12 GIVING WS-AGE-SCRATCH
+           MOVE "ADD"     TO WS-AUD-OPERATOR
+           MOVE NUMBER1   TO WS-AUD-OPERAND1
+           MOVE 12        TO WS-AUD-OPERAND2
+           MOVE WS-AGE-SCRATCH TO WS-AUD-RESULT
+           PERFORM 8000-WRITE-AUDIT-RECORD
+
+           ADD NUMBER1 TO NUMBER2 GIVING WS-AGE-SCRATCH
+           MOVE "ADD"     TO WS-AUD-OPERATOR
+           MOVE NUMBER1   TO WS-AUD-OPERAND1
+           MOVE NUMBER2   TO WS-AUD-OPERAND2
+           MOVE WS-AGE-SCRATCH TO WS-AUD-RESULT
+           PERFORM 8000-WRITE-AUDIT-RECORD
 
            SUBTRACT 5 FROM 10 GIVING RESULTADO
+           MOVE "SUBTRACT" TO WS-AUD-OPERATOR
+           MOVE 10         TO WS-AUD-OPERAND1
+           MOVE 5          TO WS-AUD-OPERAND2
+           MOVE RESULTADO  TO WS-AUD-RESULT
+           PERFORM 8000-WRITE-AUDIT-RECORD
+
            SUBTRACT NUMBER1 FROM 20 GIVING TOTAL
+           MOVE "SUBTRACT" TO WS-AUD-OPERATOR
+           MOVE 20         TO WS-AUD-OPERAND1
+           MOVE NUMBER1    TO WS-AUD-OPERAND2
+           MOVE TOTAL      TO WS-AUD-RESULT
+           PERFORM 8000-WRITE-AUDIT-RECORD
+
            SUBTRACT 15 FROM VARIABLE1 GIVING RESULTADO2
+           MOVE "SUBTRACT" TO WS-AUD-OPERATOR
+           MOVE VARIABLE1  TO WS-AUD-OPERAND1
+           MOVE 15         TO WS-AUD-OPERAND2
+           MOVE RESULTADO2 TO WS-AUD-RESULT
+           PERFORM 8000-WRITE-AUDIT-RECORD
+
            SUBTRACT NUM1 FROM NUM2 GIVING TOTAL
+           MOVE "SUBTRACT" TO WS-AUD-OPERATOR
+           MOVE NUM2       TO WS-AUD-OPERAND1
+           MOVE NUM1       TO WS-AUD-OPERAND2
+           MOVE TOTAL      TO WS-AUD-RESULT
+           PERFORM 8000-WRITE-AUDIT-RECORD
 
            MULTIPLY 2 BY 5 GIVING RESULTADO
+           MOVE "MULTIPLY" TO WS-AUD-OPERATOR
+           MOVE 2          TO WS-AUD-OPERAND1
+           MOVE 5          TO WS-AUD-OPERAND2
+           MOVE RESULTADO  TO WS-AUD-RESULT
+           PERFORM 8000-WRITE-AUDIT-RECORD
+
            MULTIPLY NUMBER1 BY 10 GIVING PRODUCTO
+           MOVE "MULTIPLY" TO WS-AUD-OPERATOR
+           MOVE NUMBER1    TO WS-AUD-OPERAND1
+           MOVE 10         TO WS-AUD-OPERAND2
+           MOVE PRODUCTO   TO WS-AUD-RESULT
+           PERFORM 8000-WRITE-AUDIT-RECORD
+
            MULTIPLY 4 BY VARIABLE1 GIVING TOTAL
+           MOVE "MULTIPLY" TO WS-AUD-OPERATOR
+           MOVE 4          TO WS-AUD-OPERAND1
+           MOVE VARIABLE1  TO WS-AUD-OPERAND2
+           MOVE TOTAL      TO WS-AUD-RESULT
+           PERFORM 8000-WRITE-AUDIT-RECORD
+
            MULTIPLY FACTOR1 BY FACTOR2 GIVING RESULTADO
+           MOVE "MULTIPLY" TO WS-AUD-OPERATOR
+           MOVE FACTOR1    TO WS-AUD-OPERAND1
+           MOVE FACTOR2    TO WS-AUD-OPERAND2
+           MOVE RESULTADO  TO WS-AUD-RESULT
+           PERFORM 8000-WRITE-AUDIT-RECORD
 
            DIVIDE 2 INTO 10 GIVING RESULTADO
+           MOVE "DIVIDE"   TO WS-AUD-OPERATOR
+           MOVE 10         TO WS-AUD-OPERAND1
+           MOVE 2          TO WS-AUD-OPERAND2
+           MOVE RESULTADO  TO WS-AUD-RESULT
+           PERFORM 8000-WRITE-AUDIT-RECORD
+
            DIVIDE NUMBER1 INTO 100 GIVING TOTAL
+           MOVE "DIVIDE"   TO WS-AUD-OPERATOR
+           MOVE 100        TO WS-AUD-OPERAND1
+           MOVE NUMBER1    TO WS-AUD-OPERAND2
+           MOVE TOTAL      TO WS-AUD-RESULT
+           PERFORM 8000-WRITE-AUDIT-RECORD
 
            MOVE 12 TO NUM2
 
            IF NOMBRE = "ADRIANO"
+               ADD 1 TO WS-ADRIANO-COUNT
                DISPLAY "YO TE CONOZCO"
                IF NOMBRE = "ADRIANO"
                    DISPLAY "YO TE CONOZCO DE NUEVO"
@@ -79,25 +387,10 @@
                DISPLAY "QUIEN ERES"
            END-IF.
 
-           IF NOMBRE = "FRANCESCO" THEN
-               DISPLAY "HOLA FRANCESCO"
-               DISPLAY "HOLA FRANCESCO"
-               DISPLAY "HOLA FRANCESCO"
-           ELSE IF NOMBRE = "PAUL"
-               DISPLAY "HOLA PAUL"
-               DISPLAY "HOLA PAUL"
-               DISPLAY "HOLA PAUL"
-           ELSE IF NOMBRE = "SADDSA"
-               DISPLAY "DSADSADAS"
-           ELSE IF NOMBRE = "SADDSA"
-               DISPLAY "DSADS"
-           ELSE IF NOMBRE = "zSADDSA"
-               DISPLAY "zzzzzzzzzzzADAS"
-           ELSE
-               DISPLAY "HOLA DESCONOCIDO"
-           END-IF.
+           PERFORM 2300-GREETING-LOOKUP.
 
            IF NOMBRE = "FRAN"
+               ADD 1 TO WS-FRAN-COUNT
                DISPLAY "KAJSLDKA"
                DISPLAY "KSAJLDAJKSLDJAL"
                IF NOMBRE = "KAJSDLKASJ"
@@ -124,12 +417,12 @@
                END-PERFORM
            END-PERFORM.
 
-           PERFORM NUM TIMES THEN
+           PERFORM NUM TIMES
                DISPLAY NUM
                DISPLAY "THIS IS A NUMERO"
            END-PERFORM
 
-           PERFORM UNTIL NUM2 < 12 THEN
+           PERFORM UNTIL NUM2 < 12
                DISPLAY NUM2
                DISPLAY "MENSAHE SKAJDÑA"
                IF NUM2 = 14
@@ -138,12 +431,13 @@
                    PERFORM NUM2 TIMES
                        DISPLAY NUM
                        DISPLAY "SDADSA"
-                       ACCEPT NUM2
+                       SUBTRACT 1 FROM NUM2
                    END-PERFORM
                END-IF
+               SUBTRACT 1 FROM NUM2
            END-PERFORM.
 
-           PERFORM VARYING IDT FROM 0 BY 1 UNTIL IDT > 9 THEN
+           PERFORM VARYING IDT FROM 0 BY 1 UNTIL IDT > 9
                DISPLAY "Valor de IDT: "
                DISPLAY IDT
            END-PERFORM.
@@ -155,7 +449,150 @@
                DISPLAY "PRUEBA"
                DISPLAY "PRUEBA2"
                DISPLAY "PRUEBA3"
+           END-IF.
+
+       2300-GREETING-LOOKUP.
+           SET WS-FOUND-SW TO "N"
+           SET NT-IDX TO 1
+           SEARCH NT-ENTRY
+               AT END
+                   DISPLAY "HOLA DESCONOCIDO"
+                   ADD 1 TO WS-GREET-UNKNOWN-COUNT
+               WHEN NT-NOMBRE (NT-IDX) = NOMBRE
+                   SET NOMBRE-FOUND TO TRUE
+           END-SEARCH
+           IF NOMBRE-FOUND
+               ADD 1 TO NT-HIT-COUNT (NT-IDX)
+               PERFORM VARYING WS-MSG-IDX FROM 1 BY 1
+                       UNTIL WS-MSG-IDX > NT-MSG-COUNT (NT-IDX)
+                   DISPLAY NT-MESSAGES (NT-IDX, WS-MSG-IDX)
+               END-PERFORM
+           END-IF.
+
+       8000-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE WS-AUD-OPERATOR       TO AUD-OPERATOR
+           MOVE WS-AUD-OPERAND1       TO AUD-OPERAND1
+           MOVE WS-AUD-OPERAND2       TO AUD-OPERAND2
+           MOVE WS-AUD-RESULT         TO AUD-RESULT
+           WRITE AUDIT-RECORD.
+
+       8200-WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-REPORT
+           IF WS-SUMMARY-STATUS NOT = "00"
+               DISPLAY "SUMMARY-REPORT OPEN FAILED, STATUS = "
+                   WS-SUMMARY-STATUS
+               STOP RUN
            END-IF
+           MOVE SPACES TO SUMMARY-LINE
+           MOVE "PRUEBA-TRADUCCION - CONTROL TOTALS REPORT"
+               TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+           MOVE SPACES TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
 
-           STOP RUN.
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "RECORDS PROCESSED . . . . . : " DELIMITED BY SIZE
+                   WS-REC-COUNT                    DELIMITED BY SIZE
+                   INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "RECORDS REJECTED . . . . . . : " DELIMITED BY SIZE
+                   WS-REJECT-COUNT                  DELIMITED BY SIZE
+                   INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "FINAL RESULTADO  . . . . . . : " DELIMITED BY SIZE
+                   RESULTADO                        DELIMITED BY SIZE
+                   INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "FINAL RESULTADO2 . . . . . . : " DELIMITED BY SIZE
+                   RESULTADO2                       DELIMITED BY SIZE
+                   INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "FINAL TOTAL  . . . . . . . . : " DELIMITED BY SIZE
+                   TOTAL                            DELIMITED BY SIZE
+                   INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "FINAL PRODUCTO . . . . . . . : " DELIMITED BY SIZE
+                   PRODUCTO                         DELIMITED BY SIZE
+                   INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "FINAL NUM  . . . . . . . . . : " DELIMITED BY SIZE
+                   NUM                              DELIMITED BY SIZE
+                   INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           MOVE "GREETING BRANCH HIT COUNTS:" TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           PERFORM VARYING NT-IDX FROM 1 BY 1
+                   UNTIL NT-IDX > NOMBRE-TABLE-COUNT
+               MOVE SPACES TO SUMMARY-LINE
+               STRING "  " DELIMITED BY SIZE
+                       NT-NOMBRE (NT-IDX)   DELIMITED BY SIZE
+                       " - "                DELIMITED BY SIZE
+                       NT-HIT-COUNT (NT-IDX) DELIMITED BY SIZE
+                       INTO SUMMARY-LINE
+               WRITE SUMMARY-LINE
+           END-PERFORM
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "  UNRECOGNIZED NOMBRE . . . . : " DELIMITED BY SIZE
+                   WS-GREET-UNKNOWN-COUNT            DELIMITED BY SIZE
+                   INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "  ADRIANO GREETING HITS . . . : " DELIMITED BY SIZE
+                   WS-ADRIANO-COUNT                  DELIMITED BY SIZE
+                   INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "  FRAN GREETING HITS . . . . . : " DELIMITED BY SIZE
+                   WS-FRAN-COUNT                      DELIMITED BY SIZE
+                   INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           CLOSE SUMMARY-REPORT.
+
+       8500-WRITE-NUM-OUTPUT.
+           OPEN OUTPUT NUM-OUT
+           IF WS-NUMOUT-STATUS NOT = "00"
+               DISPLAY "NUM-OUT OPEN FAILED, STATUS = "
+                   WS-NUMOUT-STATUS
+               STOP RUN
+           END-IF
+           MOVE SPACES TO NUM-OUT-RECORD
+           IF NUM < 0 OR NUM > 9999
+               DISPLAY "NUM OUT OF RANGE FOR NO-LIMITE (0-9999): "
+                   NUM
+               STOP RUN
+           END-IF
+           MOVE NUM    TO NO-LIMITE
+           WRITE NUM-OUT-RECORD
+           CLOSE NUM-OUT.
+
+       9000-TERMINATE.
+           CLOSE CUSTOMER-INPUT
+           CLOSE REJECT-FILE
+           CLOSE AUDIT-LOG.
        END PROGRAM PRUEBA-TRADUCCION.
